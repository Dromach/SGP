@@ -0,0 +1,8 @@
+      *> TAXBRK.cpy - Table des tranches d'imposition progressive
+      *> Chaque tranche est définie par sa borne supérieure de salaire brut
+      *> et le taux marginal applicable à la portion de salaire qui s'y trouve.
+      *> Les valeurs sont initialisées par INIT-TAX-BRACKETS (MAIN-PROCEDURE).
+       01 TAX-BRACKET-TABLE.
+           05 TAX-BRACKET OCCURS 5 TIMES INDEXED BY TAX-IDX.
+               10 TAX-BRACKET-UPPER PIC 9(7)V99.                                *> Borne supérieure de la tranche (brut cumulatif)
+               10 TAX-BRACKET-RATE  PIC 9V9(4).                                 *> Taux marginal applicable à cette tranche

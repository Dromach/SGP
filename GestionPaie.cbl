@@ -4,59 +4,672 @@
        ENVIRONMENT DIVISION.                                                    *> Cette division contient des informations sur l'environnement
        INPUT-OUTPUT SECTION.                                                    *> Cette section permet de gerer et déclarer les variables des fichiers
        FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "employes.csv"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.                                           *> Décrit les types des fichiers et comment les traités
+           SELECT EMP-FILE ASSIGN TO "employes.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS EMP-STATUS.                                           *> Fichier indexé des employés, clé = EMP-ID (corrige/consulte un employé sans réécrire tout le fichier)
            SELECT OUTPUT-FILE ASSIGN TO "rapport.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.                                           *> Dans ce cas, les fichiers sont des fichiers textes et traités ligne par ligne (séquentiel)
+           SELECT CUMUL-FILE ASSIGN TO "employes-cumul.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CUMUL-ID
+           FILE STATUS IS CUMUL-STATUS.                                         *> Fichier des cumuls annuels (YTD), indexé par EMP-ID
+           SELECT EXCEPTION-FILE ASSIGN TO "exceptions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.                                           *> Fichier des lignes rejetées (données invalides) avec leur motif
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.                                          *> Point de reprise (dernier EMP-ID traité) pour redémarrer après un abend
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".                      *> Fichier de travail du SORT (tri par département/ID)
+           SELECT SORTED-EMP-FILE ASSIGN TO "employes-tries.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.                                           *> Copie des employés triée par département puis EMP-ID, produite par le SORT
 
        DATA DIVISION.                                                           *> Cette division contient les déclarations des données du programme
        FILE SECTION.
        FD EMP-FILE.                                                             *> le mot-clé FD déclare le fichier (dans ce cas ci celui d'entrée)
-       01 EMP-RECORD PIC X(80).                                                 *> Cette ligne décrit la structure d'une ligne du fichier
+       01 EMP-RECORD.                                                           *> Cette ligne décrit la structure d'un enregistrement employé
+           05 EMP-ID           PIC X(6).                                        *> Identifiant unique de l'employé, clé du fichier indexé
+           05 EMP-DEPT         PIC X(10).                                       *> Code de département / centre de coûts de l'employé
+           05 EMP-NAME         PIC X(30).                                       *> le mot-clé PIC défini le type et la taille de la variable (X=caractères alphanumériques, 30=taille)
+           05 EMP-HOURS-REG    PIC 9(3)V99.                                      *> Heures régulières travaillées durant la période
+           05 EMP-HOURS-OT     PIC 9(3)V99.                                      *> Heures supplémentaires (overtime) travaillées durant la période
+           05 EMP-RATE-HOURLY  PIC 9(3)V99.                                      *> Taux horaire de l'employé
+           05 EMP-DED-SANTE    PIC 9(4).                                         *> Déduction assurance santé
+           05 EMP-DED-SYNDICAT PIC 9(4).                                         *> Déduction cotisation syndicale
+           05 EMP-DED-AUTRE    PIC 9(4).                                         *> Déduction autre (divers)
 
        FD OUTPUT-FILE.                                                          *> le mot-clé FD déclare le fichier (dans ce cas ci celui de sortie)
        01 OUTPUT-RECORD.                                                        *> Cette ligne décrit la ligne a sortir avec son nombre de caractères maximum
-           05 OUTPUT-FIELD PIC X(80).                                           *> Cette ligne décrit le champ de la ligne a sortir avec son nombre de caractères maximum
+           05 OUTPUT-FIELD PIC X(150).                                          *> Cette ligne décrit le champ de la ligne a sortir avec son nombre de caractères maximum
+
+       FD CUMUL-FILE.                                                           *> Fichier indexé des cumuls annuels par employé
+       01 CUMUL-RECORD.
+           05 CUMUL-ID         PIC X(6).                                        *> Clé du fichier cumul (EMP-ID)
+           05 CUMUL-NAME       PIC X(30).                                       *> Nom de l'employé, pour lecture humaine
+           05 CUMUL-GROSS-YTD  PIC 9(7)V99.                                      *> Cumul du salaire brut depuis le début de l'année
+           05 CUMUL-TAX-YTD    PIC 9(7)V99.                                      *> Cumul de l'impôt retenu depuis le début de l'année
+           05 CUMUL-NET-YTD    PIC 9(7)V99.                                      *> Cumul du salaire net versé depuis le début de l'année
+
+       FD EXCEPTION-FILE.                                                       *> le mot-clé FD déclare le fichier des rejets
+       01 EXCEPTION-RECORD PIC X(200).                                          *> Champs de l'EMP-RECORD d'origine suivis du motif du rejet
+
+       FD CHECKPOINT-FILE.                                                      *> Fichier séquentiel contenant le dernier point de reprise
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-ID  PIC X(6).                                           *> EMP-ID du dernier employé traité avec succès
+           05 CKPT-COUNT    PIC 9(6).                                           *> Nombre d'employés traités jusqu'à ce point
+           05 CKPT-REJECT-COUNT    PIC 9(6).                                    *> Nombre de lignes rejetées jusqu'à ce point
+           05 CKPT-TOTAL-GROSS     PIC 9(8)V99.                                 *> Total du salaire brut versé jusqu'à ce point
+           05 CKPT-TOTAL-TAX       PIC 9(8)V99.                                 *> Total de l'impôt retenu jusqu'à ce point
+           05 CKPT-TOTAL-DED       PIC 9(8)V99.                                 *> Total des déductions jusqu'à ce point
+           05 CKPT-TOTAL-NET       PIC 9(8)V99.                                 *> Total du salaire net versé jusqu'à ce point
+           05 CKPT-PREV-DEPT       PIC X(10).                                   *> Département en cours de traitement à ce point
+           05 CKPT-DEPT-SUB-GROSS  PIC 9(8)V99.                                 *> Sous-total brut du département en cours à ce point
+           05 CKPT-DEPT-SUB-NET    PIC 9(8)V99.                                 *> Sous-total net du département en cours à ce point
+
+       SD SORT-WORK-FILE.                                                       *> le mot-clé SD déclare le fichier de travail utilisé par SORT
+       01 SORT-RECORD.
+           05 SORT-DEPT          PIC X(10).                                     *> Clé de tri primaire: département
+           05 SORT-ID            PIC X(6).                                      *> Clé de tri secondaire: EMP-ID
+           05 SORT-NAME          PIC X(30).
+           05 SORT-HOURS-REG     PIC 9(3)V99.
+           05 SORT-HOURS-OT      PIC 9(3)V99.
+           05 SORT-RATE-HOURLY   PIC 9(3)V99.
+           05 SORT-DED-SANTE     PIC 9(4).
+           05 SORT-DED-SYNDICAT  PIC 9(4).
+           05 SORT-DED-AUTRE     PIC 9(4).
+
+       FD SORTED-EMP-FILE.                                                      *> Résultat du SORT: employés triés par département puis EMP-ID
+       01 SORTED-EMP-RECORD.
+           05 SE-DEPT          PIC X(10).
+           05 SE-ID             PIC X(6).
+           05 SE-NAME            PIC X(30).
+           05 SE-HOURS-REG       PIC 9(3)V99.
+           05 SE-HOURS-OT        PIC 9(3)V99.
+           05 SE-RATE-HOURLY     PIC 9(3)V99.
+           05 SE-DED-SANTE       PIC 9(4).
+           05 SE-DED-SYNDICAT    PIC 9(4).
+           05 SE-DED-AUTRE       PIC 9(4).
 
        WORKING-STORAGE SECTION.                                                 *> Cette section contient les variables temporaires
-       01 NET-SALARY       PIC 9(4).99.                                         *> NET-SALARY va stocker le salaire net calculé
+       01 EMP-SALARY-BRUT  PIC 9(5)V99.                                         *> Salaire brut, calculé a partir des heures et du taux horaire (voir plus bas)
+       01 EMP-SALARY-BRUT-DISP PIC 9(5).99.                                     *> Copie numérique-éditée d'EMP-SALARY-BRUT, pour affichage (avec point décimal)
+       01 EMP-HOURS-REG-DISP   PIC 9(3).99.                                     *> Copie numérique-éditée d'EMP-HOURS-REG, pour affichage
+       01 EMP-HOURS-OT-DISP    PIC 9(3).99.                                     *> Copie numérique-éditée d'EMP-HOURS-OT, pour affichage
+       01 EMP-RATE-HOURLY-DISP PIC 9(3).99.                                     *> Copie numérique-éditée d'EMP-RATE-HOURLY, pour affichage
+       01 NET-SALARY       PIC 9(5).99.                                         *> NET-SALARY va stocker le salaire net calculé (pour affichage)
+       01 NET-SALARY-NUM   PIC 9(5)V99.                                         *> Même precision qu'EMP-SALARY-BRUT: le brut moins impot/deductions
+                                                                                 *> ne doit jamais depasser la precision du brut lui-meme
+       01 TAX-AMOUNT       PIC 9(5)V99.                                         *> Montant d'impôt retenu pour l'employé courant
+       01 TAX-AMOUNT-DISP  PIC 9(5).99.                                         *> Copie numérique-éditée de TAX-AMOUNT, pour affichage
+       01 CUMUL-STATUS     PIC XX.                                              *> Code retour des opérations sur CUMUL-FILE
+       01 CUMUL-IS-NEW     PIC X VALUE 'N'.                                     *> 'O' si l'employé n'a pas encore de fiche cumul
        01 EOF-FLAG         PIC X VALUE 'N'.                                     *> Indicateur de fin de fichier ('N' = pas fini, 'O' = fini)
-       01 TEMP-STRING      PIC X(80).                                           *> Variable temporaire pour formater la sortie
-       01 EMP-NAME         PIC X(30).                                           *> le mot-clé PIC défini le type et la taille de la variable (X=caractères alphanumériques, 30=taille)
-       01 EMP-SALARY-BRUT  PIC 9(5)V99.                                         *> 9=chiffres, 5=chiffres avant la virgule, V99=partie décimale de 2 chiffres
-       01 EMP-TAX-RATE     PIC 9(1)V99.                                         *> 9=chiffres, 1=chiffres avant la virgule, V99=partie décimale de 2 chiffres
-       01 EMP-DEDUCTIONS   PIC 9(4).                                            *> 9=chiffres, 4=chiffres sans virgule
-       01 TEMP-LINE        PIC X(80).                                           *> Variable temporaire pour lire une ligne du fichier
+       01 TEMP-STRING      PIC X(150).                                          *> Variable temporaire pour formater la sortie
+       01 EMP-STATUS       PIC XX.                                              *> Code retour des opérations sur EMP-FILE
+       01 TOTAL-DEDUCTIONS PIC 9(5).                                            *> Somme des déductions détaillées ci-dessus (9(5): 3 x 9(4) peut dépasser 9(4))
+       COPY TAXBRK.                                                             *> Table des tranches d'imposition progressive
+       01 PREV-BRACKET-UPPER  PIC 9(7)V99 VALUE 0.                              *> Borne supérieure de la tranche précédente, en parcourant la table
+       01 TAXABLE-IN-BRACKET  PIC 9(7)V99.                                      *> Portion du salaire brut imposable dans la tranche courante
+       01 EFFECTIVE-TAX-RATE  PIC 9V9(4).                                       *> Taux d'imposition effectif (impot retenu / salaire brut), pour affichage
+       01 EFFECTIVE-TAX-RATE-DISP PIC 9.9(4).                                   *> Copie numérique-éditée d'EFFECTIVE-TAX-RATE, pour affichage
+       01 COMPANY-NAME     PIC X(40) VALUE "ACME INC.".                         *> Nom de la compagnie affiché sur le bulletin de paie
+       01 PAY-PERIOD       PIC X(20) VALUE "Periode courante".                  *> Période de paie affichée sur le bulletin
+       01 SEPARATOR-LINE   PIC X(40) VALUE ALL "=".                             *> Ligne de séparation entre deux bulletins
+       01 VALID-RECORD     PIC X VALUE 'O'.                                     *> 'O' si la ligne lue est valide, 'N' si elle doit être rejetée
+       01 REJECT-REASON    PIC X(60).                                           *> Motif du rejet, écrit dans le fichier des exceptions
+       01 EXCEPTION-LINE   PIC X(200).                                          *> Variable temporaire pour formater une ligne d'exception
+       01 CTL-EMPLOYEE-COUNT PIC 9(6) VALUE 0.                                  *> Nombre d'employés traités avec succès
+       01 CTL-REJECT-COUNT   PIC 9(6) VALUE 0.                                  *> Nombre de lignes rejetées
+       01 CTL-TOTAL-GROSS    PIC 9(8)V99 VALUE 0.                               *> Total du salaire brut versé pour cette exécution
+       01 CTL-TOTAL-GROSS-DISP PIC 9(8).99.                                     *> Copie numérique-éditée de CTL-TOTAL-GROSS, pour affichage
+       01 CTL-TOTAL-TAX      PIC 9(8)V99 VALUE 0.                               *> Total de l'impôt retenu pour cette exécution
+       01 CTL-TOTAL-TAX-DISP PIC 9(8).99.                                       *> Copie numérique-éditée de CTL-TOTAL-TAX, pour affichage
+       01 CTL-TOTAL-DED      PIC 9(8)V99 VALUE 0.                               *> Total des déductions pour cette exécution
+       01 CTL-TOTAL-DED-DISP PIC 9(8).99.                                       *> Copie numérique-éditée de CTL-TOTAL-DED, pour affichage
+       01 CTL-TOTAL-NET      PIC 9(8)V99 VALUE 0.                               *> Total du salaire net versé pour cette exécution
+       01 CTL-TOTAL-NET-DISP PIC 9(8).99.                                       *> Copie numérique-éditée de CTL-TOTAL-NET, pour affichage
+       01 CKPT-STATUS        PIC XX.                                            *> Code retour des opérations sur CHECKPOINT-FILE
+       01 CKPT-FOUND         PIC X VALUE 'N'.                                   *> 'O' si un point de reprise existe au démarrage
+       01 RESUME-ANSWER      PIC X.                                             *> Réponse de l'opérateur: reprendre ('O') ou repartir à zéro
+       01 CONFIRM-RESTART    PIC X.                                             *> Confirmation explicite avant de redemarrer a zero malgre un
+                                                                                 *> point de reprise existant (evite de cumuler deux fois)
+       01 CKPT-INTERVAL      PIC 9(4) VALUE 1.                                  *> Fréquence (en nombre d'employés) d'écriture du checkpoint: a 1,
+                                                                                 *> un abend ne peut jamais laisser un employe traite sans checkpoint
+                                                                                 *> (evite de le recompter en double au redemarrage -- req006)
+       01 CKPT-SINCE-LAST    PIC 9(4) VALUE 0.                                  *> Nombre d'employés traités depuis le dernier checkpoint écrit
+       01 CKPT-SKIPPING      PIC X VALUE 'N'.                                   *> 'O' tant qu'on cherche le point de reprise dans le fichier trié
+       01 PREV-DEPT          PIC X(10) VALUE SPACES.                            *> Département du dernier bulletin imprimé, pour détecter une rupture
+       01 DEPT-SUBTOTAL-GROSS PIC 9(8)V99 VALUE 0.                              *> Sous-total du salaire brut pour le département courant
+       01 DEPT-SUBTOTAL-GROSS-DISP PIC 9(8).99.                                 *> Copie numérique-éditée de DEPT-SUBTOTAL-GROSS, pour affichage
+       01 DEPT-SUBTOTAL-NET   PIC 9(8)V99 VALUE 0.                              *> Sous-total du salaire net pour le département courant
+       01 DEPT-SUBTOTAL-NET-DISP PIC 9(8).99.                                   *> Copie numérique-éditée de DEPT-SUBTOTAL-NET, pour affichage
 
        PROCEDURE DIVISION.                                                      *> Cette division contient toute la logique du programme
       *> cobol-lint CL002 main-procedure
        MAIN-PROCEDURE.
-           OPEN INPUT EMP-FILE.                                                 *> Ouvre les fichiers pour ecriture (output) et lecture (input)
-           OPEN OUTPUT OUTPUT-FILE.
+           PERFORM INIT-TAX-BRACKETS.                                           *> Charge la table des tranches d'imposition avant de traiter qui que ce soit
+
+           SORT SORT-WORK-FILE                                                  *> Trie les employés par département puis par EMP-ID avant le traitement
+               ON ASCENDING KEY SORT-DEPT
+               ON ASCENDING KEY SORT-ID
+               INPUT PROCEDURE IS LOAD-SORT-INPUT
+               GIVING SORTED-EMP-FILE.
+
+           OPEN INPUT SORTED-EMP-FILE.                                          *> Ouvre le fichier trié en lecture (OUTPUT-FILE/EXCEPTION-FILE sont
+                                                                                 *> ouverts plus bas, une fois qu'on sait si on reprend ou pas)
+
+           OPEN I-O CUMUL-FILE.                                                 *> Ouvre le fichier des cumuls en lecture/écriture
+           IF CUMUL-STATUS = "35"                                               *> "35" = le fichier cumul n'existe pas encore
+               OPEN OUTPUT CUMUL-FILE
+               CLOSE CUMUL-FILE
+               OPEN I-O CUMUL-FILE
+           END-IF.
+
+           OPEN INPUT CHECKPOINT-FILE                                           *> Vérifie s'il existe un point de reprise d'une exécution précédente
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'N' TO CKPT-FOUND
+                   NOT AT END
+                       MOVE 'O' TO CKPT-FOUND
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 'N' TO CKPT-FOUND
+           END-IF.
+
+           MOVE 'N' TO RESUME-ANSWER
+           IF CKPT-FOUND = 'O'
+               DISPLAY "Point de reprise trouve apres l'employe "
+                   CKPT-LAST-ID
+               DISPLAY "(" CKPT-COUNT " employes deja traites)."
+               DISPLAY "Reprendre a partir de ce point? (O/N) "
+               ACCEPT RESUME-ANSWER
+           END-IF.
+
+           IF RESUME-ANSWER = 'O' OR RESUME-ANSWER = 'o'                        *> Reprend juste après le dernier employé traité avec succès
+               MOVE CKPT-COUNT TO CTL-EMPLOYEE-COUNT
+               MOVE CKPT-REJECT-COUNT TO CTL-REJECT-COUNT                       *> Restaure aussi les accumulateurs de contrôle et le département
+               MOVE CKPT-TOTAL-GROSS  TO CTL-TOTAL-GROSS                        *> en cours, sinon les totaux de fin d'exécution (req 004) et les
+               MOVE CKPT-TOTAL-TAX    TO CTL-TOTAL-TAX                          *> sous-totaux par département (req 008) ne couvriraient que la
+               MOVE CKPT-TOTAL-DED    TO CTL-TOTAL-DED                          *> portion post-reprise au lieu de l'exécution complète
+               MOVE CKPT-TOTAL-NET    TO CTL-TOTAL-NET
+               MOVE CKPT-PREV-DEPT      TO PREV-DEPT
+               MOVE CKPT-DEPT-SUB-GROSS TO DEPT-SUBTOTAL-GROSS
+               MOVE CKPT-DEPT-SUB-NET   TO DEPT-SUBTOTAL-NET
+               MOVE 'O' TO CKPT-SKIPPING                                        *> Le fichier trié n'est plus dans l'ordre des EMP-ID: on relit
+                                                                                 *> depuis le début et on saute les employés déjà traités
+               OPEN EXTEND OUTPUT-FILE                                          *> Reprise: on ajoute à la suite des fichiers déjà écrits, on ne
+               OPEN EXTEND EXCEPTION-FILE                                       *> les tronque pas (sinon les bulletins déjà produits sont perdus)
+           ELSE                                                                 *> Redemarrer a zero retraiterait les employes deja cumules dans
+               IF CKPT-FOUND = 'O'                                              *> CUMUL-FILE (req 001) -- sans confirmation explicite, leurs
+                   DISPLAY "ATTENTION: point de reprise existe ("               *> montants y seraient comptes deux fois
+                       CKPT-COUNT " employes traites)."
+                   DISPLAY "Redemarrage a zero: ces employes seront"
+                   DISPLAY "retraites et comptes deux fois dans"
+                   DISPLAY "le fichier de cumuls (CUMUL-FILE)."
+                   DISPLAY "Continuer quand meme? (O/N) "
+                   ACCEPT CONFIRM-RESTART
+                   IF CONFIRM-RESTART NOT = 'O'
+                       AND CONFIRM-RESTART NOT = 'o'
+                       DISPLAY "Execution annulee. Relancez et repondez"
+                       DISPLAY "'O' a la question de reprise ci-dessus."
+                       CLOSE SORTED-EMP-FILE
+                       CLOSE CUMUL-FILE
+                       STOP RUN
+                   END-IF
+               END-IF
+               OPEN OUTPUT OUTPUT-FILE                                          *> Premiere execution (ou reprise refusee et confirmee): fichiers neufs
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
 
-           PERFORM UNTIL EOF-FLAG = 'O'                                         *> Boucle qui lit le fichier ligne par ligne jusqu'à la fin
-               READ EMP-FILE AT END                                             *> Lit une ligne du fichier jusqu'à la fin
+           PERFORM UNTIL EOF-FLAG = 'O'                                         *> Boucle qui lit le fichier trié, dans l'ordre département puis EMP-ID
+               READ SORTED-EMP-FILE AT END                                      *> Lit l'enregistrement suivant jusqu'à la fin
                    SET EOF-FLAG TO 'O'                                          *> Si on est à la fin du fichier, EOF-FLAG est mis à 'O' et ca coupe la boucle
                NOT AT END                                                       *> tant qu'on est pas a la fin on lit ce bout de code
-                   MOVE EMP-RECORD TO TEMP-LINE                                 *> le mot-clé MOVE permet de copier une variable dans une autre
-                   UNSTRING TEMP-LINE DELIMITED BY ","
-                       INTO EMP-NAME EMP-SALARY-BRUT EMP-TAX-RATE 
-                       EMP-DEDUCTIONS                                           *> le mot-clé UNSTRING permet de découper une chaine de caractères en plusieurs variables
-                   COMPUTE NET-SALARY = EMP-SALARY-BRUT                         *> le mot-clé permet de calculer le salaire net (brut - impots - deductions)
-                        - (EMP-SALARY-BRUT * EMP-TAX-RATE)
-                        - EMP-DEDUCTIONS
-                   STRING EMP-NAME ' - Salaire Net: ' NET-SALARY                *> le mot-clé STRING permet de formater notre resultat et le concatener a une chaine de caractères
+                   MOVE SE-DEPT         TO EMP-DEPT                             *> Recopie l'enregistrement trié dans EMP-RECORD pour réutiliser
+                   MOVE SE-ID           TO EMP-ID                               *> le reste du traitement sans le modifier
+                   MOVE SE-NAME         TO EMP-NAME
+                   MOVE SE-HOURS-REG    TO EMP-HOURS-REG
+                   MOVE SE-HOURS-OT     TO EMP-HOURS-OT
+                   MOVE SE-RATE-HOURLY  TO EMP-RATE-HOURLY
+                   MOVE SE-DED-SANTE    TO EMP-DED-SANTE
+                   MOVE SE-DED-SYNDICAT TO EMP-DED-SYNDICAT
+                   MOVE SE-DED-AUTRE    TO EMP-DED-AUTRE
+
+                   IF CKPT-SKIPPING = 'O'                                       *> En reprise: on saute les employés déjà traités avant le checkpoint
+                       IF EMP-ID = CKPT-LAST-ID
+                           MOVE 'N' TO CKPT-SKIPPING
+                       END-IF
+                   ELSE
+                   MOVE 'O' TO VALID-RECORD                                     *> Valide les champs numériques avant de lancer les calculs
+                   MOVE SPACES TO REJECT-REASON
+                   IF EMP-HOURS-REG NOT NUMERIC
+                           OR EMP-HOURS-OT NOT NUMERIC
+                           OR EMP-RATE-HOURLY NOT NUMERIC
+                       MOVE 'N' TO VALID-RECORD
+                       MOVE "Heures ou taux horaire non numerique"
+                           TO REJECT-REASON
+                   END-IF
+                   IF VALID-RECORD = 'O'                                        *> Bornes raisonnables pour eviter un depassement silencieux du
+                           AND (EMP-HOURS-REG > 200                             *> PIC 9(5)V99 d'EMP-SALARY-BRUT dans le COMPUTE plus bas
+                           OR EMP-HOURS-OT > 100
+                           OR EMP-RATE-HOURLY > 200)
+                       MOVE 'N' TO VALID-RECORD
+                       MOVE "Heures ou taux horaire hors limites"
+                           TO REJECT-REASON
+                   END-IF
+                   IF VALID-RECORD = 'O'
+                           AND (EMP-DED-SANTE NOT NUMERIC
+                           OR EMP-DED-SYNDICAT NOT NUMERIC
+                           OR EMP-DED-AUTRE NOT NUMERIC)
+                       MOVE 'N' TO VALID-RECORD
+                       MOVE "Deduction non numerique" TO REJECT-REASON
+                   END-IF
+                   IF VALID-RECORD = 'O'                                        *> Bornes raisonnables, comme pour les heures/taux horaire
+                           AND (EMP-DED-SANTE > 5000
+                           OR EMP-DED-SYNDICAT > 5000
+                           OR EMP-DED-AUTRE > 5000)
+                       MOVE 'N' TO VALID-RECORD
+                       MOVE "Deduction hors limites" TO REJECT-REASON
+                   END-IF
+                   IF VALID-RECORD = 'O' AND EMP-DEPT = SPACES                  *> Un departement vide briserait le regroupement des sous-totaux
+                       MOVE 'N' TO VALID-RECORD                                 *> (PREV-DEPT utilise SPACES comme sentinelle "aucun departement vu")
+                       MOVE "Departement manquant" TO REJECT-REASON
+                   END-IF
+                   IF VALID-RECORD = 'O'                                        *> Paye regulier + prime de temps supplementaire (1.5x) avant impots
+                       COMPUTE EMP-SALARY-BRUT =
+                           (EMP-HOURS-REG * EMP-RATE-HOURLY)
+                           + (EMP-HOURS-OT * EMP-RATE-HOURLY * 1.5)
+                   END-IF
+                   IF VALID-RECORD = 'O' AND EMP-SALARY-BRUT = 0
+                       MOVE 'N' TO VALID-RECORD
+                       MOVE "Salaire brut hors limites (doit etre > 0)"
+                           TO REJECT-REASON
+                   END-IF
+                   IF VALID-RECORD = 'N'
+                       ADD 1 TO CTL-REJECT-COUNT
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   ELSE
+                   COMPUTE TOTAL-DEDUCTIONS = EMP-DED-SANTE                    *> Somme des déductions détaillées (santé, syndicat, autre)
+                        + EMP-DED-SYNDICAT
+                        + EMP-DED-AUTRE
+                   MOVE 0 TO TAX-AMOUNT                                         *> Calcule l'impôt en appliquant le taux marginal de chaque tranche traversée
+                   MOVE 0 TO PREV-BRACKET-UPPER
+                   PERFORM VARYING TAX-IDX FROM 1 BY 1
+                           UNTIL TAX-IDX > 5
+                       IF EMP-SALARY-BRUT > PREV-BRACKET-UPPER
+                           IF EMP-SALARY-BRUT
+                                   < TAX-BRACKET-UPPER(TAX-IDX)
+                               COMPUTE TAXABLE-IN-BRACKET =
+                                   EMP-SALARY-BRUT - PREV-BRACKET-UPPER
+                           ELSE
+                               COMPUTE TAXABLE-IN-BRACKET =
+                                   TAX-BRACKET-UPPER(TAX-IDX)
+                                   - PREV-BRACKET-UPPER
+                           END-IF
+                           COMPUTE TAX-AMOUNT = TAX-AMOUNT +
+                               (TAXABLE-IN-BRACKET *
+                                TAX-BRACKET-RATE(TAX-IDX))
+                           MOVE TAX-BRACKET-UPPER(TAX-IDX)
+                               TO PREV-BRACKET-UPPER
+                       END-IF
+                   END-PERFORM
+                   COMPUTE EFFECTIVE-TAX-RATE =
+                       TAX-AMOUNT / EMP-SALARY-BRUT                             *> Taux effectif affiché sur le bulletin de paie
+                   *> NET-SALARY-NUM est non signe (PIC 9(4)V99): sans ce
+                   *> garde-fou, un brut depasse par l'impot + les
+                   *> deductions boucle en un montant positif au lieu
+                   *> d'etre rejete
+                   IF TOTAL-DEDUCTIONS + TAX-AMOUNT > EMP-SALARY-BRUT
+                       MOVE 'N' TO VALID-RECORD
+                       MOVE "Deductions+impot superieurs au brut"
+                           TO REJECT-REASON
+                       ADD 1 TO CTL-REJECT-COUNT
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   ELSE
+                   COMPUTE NET-SALARY-NUM = EMP-SALARY-BRUT                     *> le mot-clé permet de calculer le salaire net (brut - impots - deductions)
+                        - TAX-AMOUNT
+                        - TOTAL-DEDUCTIONS
+                       ON SIZE ERROR                                            *> Garde-fou: NET-SALARY-NUM a la meme precision qu'EMP-SALARY-BRUT,
+                           MOVE 'N' TO VALID-RECORD                             *> donc ce cas ne devrait jamais survenir, mais on rejette plutot
+                           MOVE "Salaire net hors limites"                      *> que de laisser un COMPUTE debordant produire un resultat silencieux
+                               TO REJECT-REASON
+                   END-COMPUTE
+                   IF VALID-RECORD = 'N'
+                       ADD 1 TO CTL-REJECT-COUNT
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   ELSE
+                   COMPUTE NET-SALARY = NET-SALARY-NUM                          *> Version formatée (avec point décimal) pour l'affichage
+
+                   MOVE EMP-ID TO CUMUL-ID                                      *> Recherche la fiche cumul de l'employé (ou en crée une nouvelle)
+                   MOVE 'N' TO CUMUL-IS-NEW
+                   READ CUMUL-FILE KEY IS CUMUL-ID
+                       INVALID KEY
+                           MOVE 'O' TO CUMUL-IS-NEW
+                           MOVE EMP-NAME TO CUMUL-NAME
+                           MOVE 0 TO CUMUL-GROSS-YTD
+                           MOVE 0 TO CUMUL-TAX-YTD
+                           MOVE 0 TO CUMUL-NET-YTD
+                   END-READ
+                   ADD EMP-SALARY-BRUT TO CUMUL-GROSS-YTD
+                   ADD TAX-AMOUNT      TO CUMUL-TAX-YTD
+                   COMPUTE CUMUL-NET-YTD =
+                        CUMUL-NET-YTD + NET-SALARY-NUM
+                   IF CUMUL-IS-NEW = 'O'
+                       WRITE CUMUL-RECORD
+                   ELSE
+                       REWRITE CUMUL-RECORD
+                   END-IF
+
+                   ADD 1 TO CTL-EMPLOYEE-COUNT                                  *> Accumulateurs pour les totaux de contrôle de fin d'exécution
+                   ADD EMP-SALARY-BRUT    TO CTL-TOTAL-GROSS
+                   ADD TAX-AMOUNT         TO CTL-TOTAL-TAX
+                   ADD TOTAL-DEDUCTIONS   TO CTL-TOTAL-DED
+                   ADD NET-SALARY-NUM     TO CTL-TOTAL-NET
+
+                   IF EMP-DEPT NOT = PREV-DEPT                                  *> Rupture de département: sous-total du département précédent
+                       IF PREV-DEPT NOT = SPACES
+                           PERFORM PRINT-DEPT-SUBTOTAL
+                       END-IF
+                       MOVE 0 TO DEPT-SUBTOTAL-GROSS
+                       MOVE 0 TO DEPT-SUBTOTAL-NET
+                       MOVE EMP-DEPT TO PREV-DEPT
+                       MOVE SEPARATOR-LINE TO OUTPUT-FIELD
+                       WRITE OUTPUT-RECORD
+                       MOVE SPACES TO TEMP-STRING
+                       STRING "DEPARTEMENT: " EMP-DEPT
+                           DELIMITED BY SIZE
+                           INTO TEMP-STRING
+                       END-STRING
+                       MOVE TEMP-STRING TO OUTPUT-FIELD
+                       WRITE OUTPUT-RECORD
+                   END-IF
+                   ADD EMP-SALARY-BRUT TO DEPT-SUBTOTAL-GROSS                   *> Sous-totaux du département courant
+                   ADD NET-SALARY-NUM  TO DEPT-SUBTOTAL-NET
+
+                   ADD 1 TO CKPT-SINCE-LAST                                     *> Écrit un checkpoint tous les CKPT-INTERVAL employés
+                   IF CKPT-SINCE-LAST >= CKPT-INTERVAL
+                       MOVE EMP-ID TO CKPT-LAST-ID
+                       MOVE CTL-EMPLOYEE-COUNT TO CKPT-COUNT
+                       MOVE CTL-REJECT-COUNT TO CKPT-REJECT-COUNT               *> Persiste aussi les accumulateurs de contrôle et le département
+                       MOVE CTL-TOTAL-GROSS  TO CKPT-TOTAL-GROSS                *> en cours, pour qu'une reprise les restaure intacts
+                       MOVE CTL-TOTAL-TAX    TO CKPT-TOTAL-TAX
+                       MOVE CTL-TOTAL-DED    TO CKPT-TOTAL-DED
+                       MOVE CTL-TOTAL-NET    TO CKPT-TOTAL-NET
+                       MOVE PREV-DEPT          TO CKPT-PREV-DEPT
+                       MOVE DEPT-SUBTOTAL-GROSS TO CKPT-DEPT-SUB-GROSS
+                       MOVE DEPT-SUBTOTAL-NET   TO CKPT-DEPT-SUB-NET
+                       OPEN OUTPUT CHECKPOINT-FILE
+                       WRITE CHECKPOINT-RECORD
+                       CLOSE CHECKPOINT-FILE
+                       MOVE 0 TO CKPT-SINCE-LAST
+                   END-IF
+
+                   MOVE SEPARATOR-LINE TO OUTPUT-FIELD                          *> Bulletin de paie: un bloc délimité par employé
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "BULLETIN DE PAIE - " COMPANY-NAME                    *> le mot-clé STRING permet de formater notre resultat et le concatener a une chaine de caractères
+                       DELIMITED BY SIZE
+                       INTO TEMP-STRING
+                   END-STRING
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "Employe: " EMP-ID "  " EMP-NAME
+                       DELIMITED BY SIZE
+                       INTO TEMP-STRING
+                   END-STRING
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "Periode: " PAY-PERIOD
                        DELIMITED BY SIZE
                        INTO TEMP-STRING
                    END-STRING
-                   MOVE TEMP-STRING TO OUTPUT-FIELD                             *> le mot-clé MOVE permet de copier une variable dans une autre
-                   WRITE OUTPUT-RECORD                                          *> le mot-clé WRITE permet d'écrire la ligne formater dans le fichier de sortie
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   COMPUTE EMP-HOURS-REG-DISP = EMP-HOURS-REG                   *> Copies éditées (avec point décimal) pour l'affichage
+                   COMPUTE EMP-HOURS-OT-DISP = EMP-HOURS-OT
+                   COMPUTE EMP-RATE-HOURLY-DISP = EMP-RATE-HOURLY
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "Heures reg.: " EMP-HOURS-REG-DISP
+                       "  - Heures supp.: " EMP-HOURS-OT-DISP
+                       "  - Taux horaire: " EMP-RATE-HOURLY-DISP
+                       DELIMITED BY SIZE
+                       INTO TEMP-STRING
+                   END-STRING
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   COMPUTE EMP-SALARY-BRUT-DISP = EMP-SALARY-BRUT
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "Salaire brut: " EMP-SALARY-BRUT-DISP
+                       DELIMITED BY SIZE
+                       INTO TEMP-STRING
+                   END-STRING
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   COMPUTE EFFECTIVE-TAX-RATE-DISP = EFFECTIVE-TAX-RATE
+                   COMPUTE TAX-AMOUNT-DISP = TAX-AMOUNT
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "Taux d'imposition effectif: "
+                       EFFECTIVE-TAX-RATE-DISP
+                       " - Impot retenu (tranches progressives): "
+                       TAX-AMOUNT-DISP
+                       DELIMITED BY SIZE
+                       INTO TEMP-STRING
+                   END-STRING
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "Deductions - Sante: " EMP-DED-SANTE
+                       ", Syndicat: " EMP-DED-SYNDICAT
+                       ", Autre: " EMP-DED-AUTRE
+                       ", Total: " TOTAL-DEDUCTIONS
+                       DELIMITED BY SIZE
+                       INTO TEMP-STRING
+                   END-STRING
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SPACES TO TEMP-STRING
+                   STRING "SALAIRE NET: " NET-SALARY
+                       DELIMITED BY SIZE
+                       INTO TEMP-STRING
+                   END-STRING
+                   MOVE TEMP-STRING TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+
+                   MOVE SEPARATOR-LINE TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+                   MOVE SPACES TO OUTPUT-FIELD
+                   WRITE OUTPUT-RECORD
+                   END-IF
+                   END-IF
+                   END-IF
+                   END-IF
                END-READ
            END-PERFORM.                                                         *> Fin de la boucle
 
-           CLOSE EMP-FILE.                                                      *> Ferme les fichiers
+           *> L'employe du checkpoint n'a jamais ete retrouve dans le
+           *> fichier trie (employes.dat modifie ou checkpoint corrompu)
+           *> -- tout le reste du lot a ete saute en silence; on arrete
+           *> avant de rapporter un succes et d'effacer le seul point
+           *> de reprise valide
+           IF CKPT-SKIPPING = 'O'
+               DISPLAY "ERREUR: le point de reprise (employe "
+                   CKPT-LAST-ID ") est introuvable."
+               DISPLAY "Aucun bulletin ni exception n'a ete produit"
+               DISPLAY "pour cette execution."
+               DISPLAY "Le fichier de reprise n'a pas ete efface."
+               DISPLAY "Corrigez la situation puis relancez."
+               CLOSE SORTED-EMP-FILE
+               CLOSE CUMUL-FILE
+               CLOSE OUTPUT-FILE
+               CLOSE EXCEPTION-FILE
+               STOP RUN
+           END-IF.
+
+           IF PREV-DEPT NOT = SPACES                                            *> Sous-total du dernier département traité
+               PERFORM PRINT-DEPT-SUBTOTAL
+           END-IF.
+
+           MOVE SEPARATOR-LINE TO OUTPUT-FIELD                                  *> Totaux de contrôle pour la réconciliation avec la comptabilité
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO TEMP-STRING
+           STRING "TOTAUX DE CONTROLE - " COMPANY-NAME
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO TEMP-STRING
+           STRING "Employes traites: " CTL-EMPLOYEE-COUNT
+               "  - Lignes rejetees: " CTL-REJECT-COUNT
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD
+           COMPUTE CTL-TOTAL-GROSS-DISP = CTL-TOTAL-GROSS
+           MOVE SPACES TO TEMP-STRING
+           STRING "Total salaire brut: " CTL-TOTAL-GROSS-DISP
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD
+           COMPUTE CTL-TOTAL-TAX-DISP = CTL-TOTAL-TAX
+           MOVE SPACES TO TEMP-STRING
+           STRING "Total impot retenu: " CTL-TOTAL-TAX-DISP
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD
+           COMPUTE CTL-TOTAL-DED-DISP = CTL-TOTAL-DED
+           MOVE SPACES TO TEMP-STRING
+           STRING "Total deductions: " CTL-TOTAL-DED-DISP
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD
+           COMPUTE CTL-TOTAL-NET-DISP = CTL-TOTAL-NET
+           MOVE SPACES TO TEMP-STRING
+           STRING "Total salaire net verse: " CTL-TOTAL-NET-DISP
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD
+           MOVE SEPARATOR-LINE TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD.
+
+           OPEN OUTPUT CHECKPOINT-FILE.                                         *> Exécution terminée normalement: efface le point de reprise
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE SORTED-EMP-FILE.                                               *> Ferme les fichiers (EMP-FILE est déjà fermé par LOAD-SORT-INPUT)
            CLOSE OUTPUT-FILE.
+           CLOSE CUMUL-FILE.
+           CLOSE EXCEPTION-FILE.
 
            STOP RUN.                                                            *> Termine l'exécution du programme
+
+       INIT-TAX-BRACKETS.                                                       *> Initialise la table des tranches d'imposition progressive
+           *> Bornes alignees sur le brut maximum atteignable par un
+           *> enregistrement valide (200h reg + 100h supp a 200/h =
+           *> 70000.00 -- voir les bornes de validation plus haut),
+           *> afin que les 5 tranches restent toutes atteignables
+           MOVE 15000.00 TO TAX-BRACKET-UPPER(1)
+           MOVE 0.0000   TO TAX-BRACKET-RATE(1)
+           MOVE 30000.00 TO TAX-BRACKET-UPPER(2)
+           MOVE 0.1500   TO TAX-BRACKET-RATE(2)
+           MOVE 45000.00 TO TAX-BRACKET-UPPER(3)
+           MOVE 0.2200   TO TAX-BRACKET-RATE(3)
+           MOVE 60000.00 TO TAX-BRACKET-UPPER(4)
+           MOVE 0.3000   TO TAX-BRACKET-RATE(4)
+           MOVE 9999999.99 TO TAX-BRACKET-UPPER(5)
+           MOVE 0.3500   TO TAX-BRACKET-RATE(5).
+
+       LOAD-SORT-INPUT.                                                         *> Procédure d'entrée du SORT: relit EMP-FILE dans l'ordre des clés
+           OPEN INPUT EMP-FILE                                                  *> et RELEASE chaque enregistrement vers le fichier de travail du tri
+           *> "00" = ouverture reussie; toute autre valeur (ex: "35" si
+           *> employes.dat n'existe pas) doit arreter le traitement
+           *> au lieu de continuer sur un fichier absent
+           IF EMP-STATUS NOT = "00"
+               DISPLAY "ERREUR: impossible d'ouvrir employes.dat "
+                   "(EMP-STATUS=" EMP-STATUS ") -- execution annulee."
+               STOP RUN
+           END-IF
+           MOVE LOW-VALUES TO EMP-ID
+           START EMP-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL EOF-FLAG = 'O'
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       SET EOF-FLAG TO 'O'
+                   NOT AT END
+                       MOVE EMP-DEPT         TO SORT-DEPT
+                       MOVE EMP-ID           TO SORT-ID
+                       MOVE EMP-NAME         TO SORT-NAME
+                       MOVE EMP-HOURS-REG    TO SORT-HOURS-REG
+                       MOVE EMP-HOURS-OT     TO SORT-HOURS-OT
+                       MOVE EMP-RATE-HOURLY  TO SORT-RATE-HOURLY
+                       MOVE EMP-DED-SANTE    TO SORT-DED-SANTE
+                       MOVE EMP-DED-SYNDICAT TO SORT-DED-SYNDICAT
+                       MOVE EMP-DED-AUTRE    TO SORT-DED-AUTRE
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE EMP-FILE
+           MOVE 'N' TO EOF-FLAG.                                                *> Remet EOF-FLAG à 'N' pour la boucle principale qui suit le SORT
+
+       PRINT-DEPT-SUBTOTAL.                                                     *> Imprime le sous-total du département courant dans rapport.txt
+           MOVE SPACES TO TEMP-STRING
+           STRING "Sous-total departement " PREV-DEPT
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD
+           COMPUTE DEPT-SUBTOTAL-GROSS-DISP = DEPT-SUBTOTAL-GROSS
+           COMPUTE DEPT-SUBTOTAL-NET-DISP = DEPT-SUBTOTAL-NET
+           MOVE SPACES TO TEMP-STRING
+           STRING "  Brut: " DEPT-SUBTOTAL-GROSS-DISP
+               "  - Net: " DEPT-SUBTOTAL-NET-DISP
+               DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           MOVE TEMP-STRING TO OUTPUT-FIELD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-EXCEPTION-RECORD.                                                  *> Écrit la ligne d'exception courante (EMP-RECORD + motif du rejet)
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING EMP-ID " " EMP-DEPT " " EMP-NAME
+               " Reg=" EMP-HOURS-REG
+               " OT=" EMP-HOURS-OT
+               " Taux=" EMP-RATE-HOURLY
+               " Sante=" EMP-DED-SANTE
+               " Syndicat=" EMP-DED-SYNDICAT
+               " Autre=" EMP-DED-AUTRE
+               " -- REJET: " REJECT-REASON
+               DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING
+           MOVE EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
